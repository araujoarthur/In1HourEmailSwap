@@ -0,0 +1,12 @@
+000010*================================================================
+000020* SWAPREQ.CPY
+000030* Swap-request transaction record.  One occurrence represents
+000040* one request to change the email address on file for a single
+000050* account.  Used as the primary input record for EmailValidation
+000060* and as the output record produced by the HR CSV front end.
+000070*================================================================
+000080 01  SWAP-REQUEST-RECORD.
+000090     05  SR-SEQUENCE-NBR             PIC 9(08).
+000100     05  SR-ACCOUNT-ID               PIC X(10).
+000110     05  SR-OLD-EMAIL-ADDRESS        PIC X(256).
+000120     05  SR-NEW-EMAIL-ADDRESS        PIC X(256).
