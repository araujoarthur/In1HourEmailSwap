@@ -0,0 +1,25 @@
+000010*================================================================
+000020* AUDITREC.CPY
+000030* Audit-trail record.  One occurrence is written for every swap
+000040* request that EmailValidation decides, whether accepted or
+000050* rejected, so compliance has a permanent record of who changed
+000060* what email address and when.
+000070*================================================================
+000080 01  AUDIT-RECORD.
+000090     05  AU-SEQUENCE-NBR             PIC 9(08).
+000100     05  AU-ACCOUNT-ID               PIC X(10).
+000110     05  AU-OLD-EMAIL-ADDRESS        PIC X(256).
+000120     05  AU-NEW-EMAIL-ADDRESS        PIC X(256).
+000130     05  AU-DECISION                 PIC X(01).
+000140         88  AU-DECISION-ACCEPTED    VALUE "A".
+000150         88  AU-DECISION-REJECTED    VALUE "R".
+000160     05  AU-REASON-CODE              PIC X(02).
+000170         88  AU-REASON-NONE          VALUE "00".
+000180         88  AU-REASON-BAD-SYNTAX    VALUE "01".
+000190         88  AU-REASON-BAD-DOMAIN    VALUE "02".
+000200         88  AU-REASON-DUPLICATE     VALUE "03".
+000210         88  AU-REASON-ACCT-NOTFND   VALUE "04".
+000220         88  AU-REASON-OLD-MISMATCH  VALUE "05".
+000230         88  AU-REASON-APPLY-FAILED  VALUE "06".
+000240     05  AU-DECISION-DATE            PIC 9(08).
+000250     05  AU-DECISION-TIME            PIC 9(06).
