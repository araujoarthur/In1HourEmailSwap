@@ -0,0 +1,9 @@
+000010*================================================================
+000020* DOMREC.CPY
+000030* Approved-domain reference record.  The file is a short
+000040* sequential list of the domains that a NEW-EMAIL-ADDRESS is
+000050* allowed to carry; it is loaded into the DM-DOMAIN-TABLE in
+000060* working storage at job start and searched with SEARCH ALL.
+000070*================================================================
+000080 01  DOMAIN-RECORD.
+000090     05  DM-DOMAIN-NAME              PIC X(64).
