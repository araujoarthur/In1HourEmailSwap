@@ -0,0 +1,11 @@
+000010*================================================================
+000020* CHKPTREC.CPY
+000030* Checkpoint record.  EmailValidation appends one of these every
+000040* CK-CHECKPOINT-INTERVAL records so a restart after an abend can
+000050* reposition the input file instead of reprocessing it from the
+000060* first record.
+000070*================================================================
+000080 01  CHECKPOINT-RECORD.
+000090     05  CK-LAST-SEQUENCE-NBR        PIC 9(08).
+000100     05  CK-CHECKPOINT-DATE          PIC 9(08).
+000110     05  CK-CHECKPOINT-TIME          PIC 9(06).
