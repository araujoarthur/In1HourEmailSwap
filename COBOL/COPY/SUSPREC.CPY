@@ -0,0 +1,15 @@
+000010*================================================================
+000020* SUSPREC.CPY
+000030* Suspense record.  A swap request is routed here instead of
+000040* being applied whenever the requested NEW-EMAIL-ADDRESS is
+000050* already on file under a different account, so an operator can
+000060* review the collision by hand.
+000070*================================================================
+000080 01  SUSPENSE-RECORD.
+000090     05  SU-SEQUENCE-NBR             PIC 9(08).
+000100     05  SU-ACCOUNT-ID               PIC X(10).
+000110     05  SU-OLD-EMAIL-ADDRESS        PIC X(256).
+000120     05  SU-NEW-EMAIL-ADDRESS        PIC X(256).
+000130     05  SU-COLLIDING-ACCOUNT-ID     PIC X(10).
+000140     05  SU-SUSPENSE-DATE            PIC 9(08).
+000150     05  SU-SUSPENSE-TIME            PIC 9(06).
