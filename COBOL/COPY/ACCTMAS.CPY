@@ -0,0 +1,16 @@
+000010*================================================================
+000020* ACCTMAS.CPY
+000030* Account master record.  Keyed by account id, with an
+000040* alternate key on the email address so a record can be
+000050* located either by account id or by the email address it
+000060* currently holds (used for duplicate-address reconciliation).
+000070*================================================================
+000080 01  ACCOUNT-MASTER-RECORD.
+000090     05  AM-ACCOUNT-ID               PIC X(10).
+000100     05  AM-EMAIL-ADDRESS            PIC X(256).
+000110     05  AM-ACCOUNT-STATUS           PIC X(01).
+000120         88  AM-STATUS-ACTIVE        VALUE "A".
+000130         88  AM-STATUS-INACTIVE      VALUE "I".
+000140     05  AM-LAST-UPDATE-DATE         PIC 9(08).
+000150     05  AM-LAST-UPDATE-TIME         PIC 9(06).
+000160     05  FILLER                      PIC X(09).
