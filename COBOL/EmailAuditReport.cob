@@ -0,0 +1,279 @@
+000010*================================================================
+000020* EMAILAUDITREPORT.COB
+000030*
+000040* PROGRAM-ID    : EmailAuditReport
+000050* AUTHOR        : R. MCALLISTER
+000060* INSTALLATION  : DATA LIFECYCLE SERVICES
+000070* DATE-WRITTEN  : 2026-08-09
+000080* DATE-COMPILED :
+000090*
+000100* REMARKS.
+000110*     Reads the audit trail written by EmailValidation and
+000120*     prints a same-day summary for the operations desk - total
+000130*     records processed, accepted, rejected by reason, and a
+000140*     listing of just today's rejected records.
+000150*
+000160* MODIFICATION HISTORY.
+000170*     2026-08-09  RM  Original version.
+000180*     2026-08-09  RM  Added a REJECTED - APPLY FAILED summary
+000190*                     line and EVALUATE branch for AU-REASON-
+000200*                     APPLY-FAILED ("06") - without it an apply-
+000210*                     failed rejection added to EA-REJECTED-
+000220*                     COUNT but matched no WHEN, so it never
+000230*                     showed up in any per-reason count.
+000240*================================================================
+000250 IDENTIFICATION DIVISION.
+000260 PROGRAM-ID. EmailAuditReport.
+000270 AUTHOR. R. MCALLISTER.
+000280 INSTALLATION. DATA LIFECYCLE SERVICES.
+000290 DATE-WRITTEN. 2026-08-09.
+000300 DATE-COMPILED.
+000310 
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT AUDIT-FILE ASSIGN TO AUDITIN
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS EA-AUDIT-IN-STATUS.
+000380 
+000390     SELECT REPORT-FILE ASSIGN TO REPTOUT
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS EA-REPORT-OUT-STATUS.
+000420 
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  AUDIT-FILE.
+000460     COPY AUDITREC.
+000470 
+000480 FD  REPORT-FILE
+000490     RECORDING MODE IS F.
+000500 01  REPORT-LINE                  PIC X(132).
+000510 
+000520 WORKING-STORAGE SECTION.
+000530*----------------------------------------------------------------
+000540* Working fields for EmailAuditReport - app prefix EA-.
+000550*----------------------------------------------------------------
+000560 01  EA-AUDIT-IN-STATUS           PIC X(02).
+000570     88  EA-AUDIT-IN-OK           VALUE "00".
+000580     88  EA-AUDIT-IN-EOF          VALUE "10".
+000590 
+000600 01  EA-REPORT-OUT-STATUS        PIC X(02).
+000610     88  EA-REPORT-OUT-OK        VALUE "00".
+000620 
+000630 01  EA-TODAY-DATE                PIC 9(08).
+000640 
+000650 01  EA-COUNTERS.
+000660     05  EA-TOTAL-COUNT           PIC 9(07)   VALUE ZERO.
+000670     05  EA-ACCEPTED-COUNT        PIC 9(07)   VALUE ZERO.
+000680     05  EA-REJECTED-COUNT        PIC 9(07)   VALUE ZERO.
+000690     05  EA-REJ-SYNTAX-COUNT      PIC 9(07)   VALUE ZERO.
+000700     05  EA-REJ-DOMAIN-COUNT      PIC 9(07)   VALUE ZERO.
+000710     05  EA-REJ-DUPLICATE-COUNT   PIC 9(07)   VALUE ZERO.
+000720     05  EA-REJ-NOTFOUND-COUNT    PIC 9(07)   VALUE ZERO.
+000730     05  EA-REJ-OLDMISM-COUNT     PIC 9(07)   VALUE ZERO.
+000740     05  EA-REJ-APPLYFAIL-COUNT   PIC 9(07)   VALUE ZERO.
+000750 
+000760 01  EA-SWITCHES.
+000770     05  EA-EOF-SWITCH            PIC X(01)   VALUE "N".
+000780         88  EA-END-OF-FILE       VALUE "Y".
+000790 
+000800 01  EA-HEADING-1.
+000810     05  FILLER                   PIC X(30)
+000820         VALUE "EMAIL SWAP - DAILY EXCEPTION ".
+000830     05  FILLER                   PIC X(20)
+000840         VALUE "/ SUMMARY REPORT".
+000850 
+000860 01  EA-HEADING-2.
+000870     05  FILLER                   PIC X(16)
+000880         VALUE "REPORT DATE :   ".
+000890     05  EA-HDG-DATE              PIC 9(08).
+000900 
+000910 01  EA-DETAIL-LINE.
+000920     05  FILLER             PIC X(14) VALUE "REJECTED  ACCT".
+000930     05  FILLER             PIC X(02) VALUE SPACES.
+000940     05  EA-DTL-ACCOUNT-ID  PIC X(10).
+000950     05  FILLER             PIC X(02) VALUE SPACES.
+000960     05  FILLER             PIC X(07) VALUE "REASON:".
+000970     05  EA-DTL-REASON      PIC X(02).
+000980     05  FILLER             PIC X(02) VALUE SPACES.
+000990     05  FILLER             PIC X(05) VALUE "NEW: ".
+001000     05  EA-DTL-NEW-EMAIL   PIC X(50).
+001010 
+001020 01  EA-SUMMARY-LINE.
+001030     05  EA-SUM-LABEL             PIC X(40).
+001040     05  EA-SUM-COUNT             PIC ZZZ,ZZ9.
+001050 
+001060 PROCEDURE DIVISION.
+001070*================================================================
+001080* 0000-MAINLINE
+001090*================================================================
+001100 0000-MAINLINE.
+001110     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001120     PERFORM 2000-PROCESS-AUDIT-RECORDS THRU 2000-EXIT
+001130         UNTIL EA-END-OF-FILE.
+001140     PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT.
+001150     PERFORM 4000-TERMINATE THRU 4000-EXIT.
+001160     GOBACK.
+001170 
+001180*================================================================
+001190* 1000-INITIALIZE
+001200*================================================================
+001210 1000-INITIALIZE.
+001220     OPEN INPUT AUDIT-FILE.
+001230     IF NOT EA-AUDIT-IN-OK
+001240         DISPLAY "EMAILAUDITREPORT - UNABLE TO OPEN AUDITIN, "
+001250             "STATUS = " EA-AUDIT-IN-STATUS
+001260         MOVE 16 TO RETURN-CODE
+001270         GOBACK
+001280     END-IF.
+001290 
+001300     OPEN OUTPUT REPORT-FILE.
+001310     IF NOT EA-REPORT-OUT-OK
+001320         DISPLAY "EMAILAUDITREPORT - UNABLE TO OPEN REPTOUT, "
+001330             "STATUS = " EA-REPORT-OUT-STATUS
+001340         MOVE 16 TO RETURN-CODE
+001350         GOBACK
+001360     END-IF.
+001370 
+001380     ACCEPT EA-TODAY-DATE FROM DATE YYYYMMDD.
+001390 
+001400     MOVE EA-HEADING-1 TO REPORT-LINE.
+001410     WRITE REPORT-LINE.
+001420     MOVE EA-TODAY-DATE TO EA-HDG-DATE.
+001430     MOVE EA-HEADING-2 TO REPORT-LINE.
+001440     WRITE REPORT-LINE.
+001450     MOVE SPACES TO REPORT-LINE.
+001460     WRITE REPORT-LINE.
+001470 
+001480     PERFORM 2100-READ-AUDIT-RECORD THRU 2100-EXIT.
+001490 1000-EXIT.
+001500     EXIT.
+001510 
+001520*================================================================
+001530* 2000-PROCESS-AUDIT-RECORDS
+001540*     Accumulates the day's counts and lists today's rejections.
+001550*================================================================
+001560 2000-PROCESS-AUDIT-RECORDS.
+001570     IF AU-DECISION-DATE = EA-TODAY-DATE
+001580         PERFORM 2200-ACCUMULATE-COUNTS THRU 2200-EXIT
+001590         IF AU-DECISION-REJECTED
+001600             PERFORM 2300-PRINT-REJECTED-DETAIL THRU 2300-EXIT
+001610         END-IF
+001620     END-IF.
+001630     PERFORM 2100-READ-AUDIT-RECORD THRU 2100-EXIT.
+001640 2000-EXIT.
+001650     EXIT.
+001660 
+001670*================================================================
+001680* 2100-READ-AUDIT-RECORD
+001690*================================================================
+001700 2100-READ-AUDIT-RECORD.
+001710     READ AUDIT-FILE
+001720         AT END
+001730             SET EA-END-OF-FILE TO TRUE
+001740     END-READ.
+001750 2100-EXIT.
+001760     EXIT.
+001770 
+001780*================================================================
+001790* 2200-ACCUMULATE-COUNTS
+001800*================================================================
+001810 2200-ACCUMULATE-COUNTS.
+001820     ADD 1 TO EA-TOTAL-COUNT.
+001830     IF AU-DECISION-ACCEPTED
+001840         ADD 1 TO EA-ACCEPTED-COUNT
+001850     ELSE
+001860         ADD 1 TO EA-REJECTED-COUNT
+001870         EVALUATE TRUE
+001880             WHEN AU-REASON-BAD-SYNTAX
+001890                 ADD 1 TO EA-REJ-SYNTAX-COUNT
+001900             WHEN AU-REASON-BAD-DOMAIN
+001910                 ADD 1 TO EA-REJ-DOMAIN-COUNT
+001920             WHEN AU-REASON-DUPLICATE
+001930                 ADD 1 TO EA-REJ-DUPLICATE-COUNT
+001940             WHEN AU-REASON-ACCT-NOTFND
+001950                 ADD 1 TO EA-REJ-NOTFOUND-COUNT
+001960             WHEN AU-REASON-OLD-MISMATCH
+001970                 ADD 1 TO EA-REJ-OLDMISM-COUNT
+001980             WHEN AU-REASON-APPLY-FAILED
+001990                 ADD 1 TO EA-REJ-APPLYFAIL-COUNT
+002000         END-EVALUATE
+002010     END-IF.
+002020 2200-EXIT.
+002030     EXIT.
+002040 
+002050*================================================================
+002060* 2300-PRINT-REJECTED-DETAIL
+002070*================================================================
+002080 2300-PRINT-REJECTED-DETAIL.
+002090     MOVE SPACES TO EA-DETAIL-LINE.
+002100     MOVE AU-ACCOUNT-ID TO EA-DTL-ACCOUNT-ID.
+002110     MOVE AU-REASON-CODE TO EA-DTL-REASON.
+002120     MOVE AU-NEW-EMAIL-ADDRESS(1:50) TO EA-DTL-NEW-EMAIL.
+002130     MOVE EA-DETAIL-LINE TO REPORT-LINE.
+002140     WRITE REPORT-LINE.
+002150 2300-EXIT.
+002160     EXIT.
+002170 
+002180*================================================================
+002190* 3000-PRINT-SUMMARY
+002200*================================================================
+002210 3000-PRINT-SUMMARY.
+002220     MOVE SPACES TO REPORT-LINE.
+002230     WRITE REPORT-LINE.
+002240 
+002250     MOVE "TOTAL RECORDS PROCESSED" TO EA-SUM-LABEL.
+002260     MOVE EA-TOTAL-COUNT TO EA-SUM-COUNT.
+002270     MOVE EA-SUMMARY-LINE TO REPORT-LINE.
+002280     WRITE REPORT-LINE.
+002290 
+002300     MOVE "ACCEPTED" TO EA-SUM-LABEL.
+002310     MOVE EA-ACCEPTED-COUNT TO EA-SUM-COUNT.
+002320     MOVE EA-SUMMARY-LINE TO REPORT-LINE.
+002330     WRITE REPORT-LINE.
+002340 
+002350     MOVE "REJECTED - TOTAL" TO EA-SUM-LABEL.
+002360     MOVE EA-REJECTED-COUNT TO EA-SUM-COUNT.
+002370     MOVE EA-SUMMARY-LINE TO REPORT-LINE.
+002380     WRITE REPORT-LINE.
+002390 
+002400     MOVE "REJECTED - BAD SYNTAX" TO EA-SUM-LABEL.
+002410     MOVE EA-REJ-SYNTAX-COUNT TO EA-SUM-COUNT.
+002420     MOVE EA-SUMMARY-LINE TO REPORT-LINE.
+002430     WRITE REPORT-LINE.
+002440 
+002450     MOVE "REJECTED - POLICY DOMAIN" TO EA-SUM-LABEL.
+002460     MOVE EA-REJ-DOMAIN-COUNT TO EA-SUM-COUNT.
+002470     MOVE EA-SUMMARY-LINE TO REPORT-LINE.
+002480     WRITE REPORT-LINE.
+002490 
+002500     MOVE "REJECTED - DUPLICATE ADDRESS" TO EA-SUM-LABEL.
+002510     MOVE EA-REJ-DUPLICATE-COUNT TO EA-SUM-COUNT.
+002520     MOVE EA-SUMMARY-LINE TO REPORT-LINE.
+002530     WRITE REPORT-LINE.
+002540 
+002550     MOVE "REJECTED - ACCOUNT NOT FOUND" TO EA-SUM-LABEL.
+002560     MOVE EA-REJ-NOTFOUND-COUNT TO EA-SUM-COUNT.
+002570     MOVE EA-SUMMARY-LINE TO REPORT-LINE.
+002580     WRITE REPORT-LINE.
+002590 
+002600     MOVE "REJECTED - OLD ADDRESS MISMATCH" TO EA-SUM-LABEL.
+002610     MOVE EA-REJ-OLDMISM-COUNT TO EA-SUM-COUNT.
+002620     MOVE EA-SUMMARY-LINE TO REPORT-LINE.
+002630     WRITE REPORT-LINE.
+002640 
+002650     MOVE "REJECTED - APPLY FAILED" TO EA-SUM-LABEL.
+002660     MOVE EA-REJ-APPLYFAIL-COUNT TO EA-SUM-COUNT.
+002670     MOVE EA-SUMMARY-LINE TO REPORT-LINE.
+002680     WRITE REPORT-LINE.
+002690 3000-EXIT.
+002700     EXIT.
+002710 
+002720*================================================================
+002730* 4000-TERMINATE
+002740*================================================================
+002750 4000-TERMINATE.
+002760     CLOSE AUDIT-FILE.
+002770     CLOSE REPORT-FILE.
+002780 4000-EXIT.
+002790     EXIT.
