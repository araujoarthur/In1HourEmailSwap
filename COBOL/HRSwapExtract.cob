@@ -0,0 +1,187 @@
+000010*================================================================
+000020* HRSWAPEXTRACT.COB
+000030*
+000040* PROGRAM-ID    : HRSwapExtract
+000050* AUTHOR        : R. MCALLISTER
+000060* INSTALLATION  : DATA LIFECYCLE SERVICES
+000070* DATE-WRITTEN  : 2026-08-09
+000080* DATE-COMPILED :
+000090*
+000100* REMARKS.
+000110*     Front-end to EmailValidation.  Reads the nightly HR
+000120*     extract - a comma-delimited CSV of account id, old email
+000130*     address, and new email address - and maps each row onto a
+000140*     SWAP-REQUEST-RECORD (SWAPREQ.CPY), assigning the sequence
+000150*     number the batch run and its checkpoint/restart logic key
+000160*     off of.  The output drives EmailValidation directly; no
+000170*     one keys the nightly extract in by hand.
+000180*
+000190* MODIFICATION HISTORY.
+000200*     2026-08-09  RM  Original version.
+000210*     2026-08-09  RM  Skip the column-header row the extract
+000220*                     always ships as its first line - it was
+000230*                     being UNSTRUNG as if it were data and
+000240*                     written out as swap request #1, which
+000250*                     EmailValidation then rejected.
+000260*================================================================
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID. HRSwapExtract.
+000290 AUTHOR. R. MCALLISTER.
+000300 INSTALLATION. DATA LIFECYCLE SERVICES.
+000310 DATE-WRITTEN. 2026-08-09.
+000320 DATE-COMPILED.
+000330 
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT HR-CSV-FILE ASSIGN TO HRCSVIN
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS HL-CSV-IN-STATUS.
+000400 
+000410     SELECT SWAP-REQUEST-FILE ASSIGN TO SWAPIN
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS HL-SWAP-OUT-STATUS.
+000440 
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  HR-CSV-FILE
+000480     RECORDING MODE IS F.
+000490 01  HR-CSV-IN-RECORD             PIC X(600).
+000500 
+000510 FD  SWAP-REQUEST-FILE
+000520     RECORDING MODE IS F.
+000530     COPY SWAPREQ.
+000540 
+000550 WORKING-STORAGE SECTION.
+000560*----------------------------------------------------------------
+000570* Working fields for HRSwapExtract - app prefix HL-.
+000580*----------------------------------------------------------------
+000590 77  HL-SEQUENCE-NBR              PIC 9(08)   VALUE ZERO.
+000600 
+000610 01  HL-CSV-IN-STATUS             PIC X(02).
+000620     88  HL-CSV-IN-OK             VALUE "00".
+000630     88  HL-CSV-IN-EOF            VALUE "10".
+000640 
+000650 01  HL-SWAP-OUT-STATUS           PIC X(02).
+000660     88  HL-SWAP-OUT-OK           VALUE "00".
+000670 
+000680 01  HL-ACCOUNT-ID                PIC X(10).
+000690 01  HL-OLD-EMAIL-ADDRESS         PIC X(256).
+000700 01  HL-NEW-EMAIL-ADDRESS         PIC X(256).
+000710 
+000720 01  HL-SWITCHES.
+000730     05  HL-EOF-SWITCH            PIC X(01)   VALUE "N".
+000740         88  HL-END-OF-FILE       VALUE "Y".
+000750 
+000760 PROCEDURE DIVISION.
+000770*================================================================
+000780* 0000-MAINLINE
+000790*================================================================
+000800 0000-MAINLINE.
+000810     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000820     PERFORM 2000-PROCESS-CSV-RECORDS THRU 2000-EXIT
+000830         UNTIL HL-END-OF-FILE.
+000840     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000850     GOBACK.
+000860 
+000870*================================================================
+000880* 1000-INITIALIZE
+000890*================================================================
+000900 1000-INITIALIZE.
+000910     OPEN INPUT HR-CSV-FILE.
+000920     IF NOT HL-CSV-IN-OK
+000930         DISPLAY "HRSWAPEXTRACT - UNABLE TO OPEN HRCSVIN, "
+000940             "STATUS = " HL-CSV-IN-STATUS
+000950         MOVE 16 TO RETURN-CODE
+000960         GOBACK
+000970     END-IF.
+000980 
+000990     OPEN OUTPUT SWAP-REQUEST-FILE.
+001000     IF NOT HL-SWAP-OUT-OK
+001010         DISPLAY "HRSWAPEXTRACT - UNABLE TO OPEN SWAPIN, "
+001020             "STATUS = " HL-SWAP-OUT-STATUS
+001030         MOVE 16 TO RETURN-CODE
+001040         GOBACK
+001050     END-IF.
+001060 
+001070     PERFORM 2100-READ-CSV-RECORD THRU 2100-EXIT.
+001080     PERFORM 1050-SKIP-HEADER-RECORD THRU 1050-EXIT.
+001090 1000-EXIT.
+001100     EXIT.
+001110 
+001120*================================================================
+001130* 1050-SKIP-HEADER-RECORD
+001140*     The HR extract's first line is always a column-name header,
+001150*     not a data row - the priming read in 1000-INITIALIZE landed
+001160*     on it, so it is discarded here and the first real row (if
+001170*     any) is read in its place.
+001180*================================================================
+001190 1050-SKIP-HEADER-RECORD.
+001200     IF NOT HL-END-OF-FILE
+001210         PERFORM 2100-READ-CSV-RECORD THRU 2100-EXIT
+001220     END-IF.
+001230 1050-EXIT.
+001240     EXIT.
+001250 
+001260*================================================================
+001270* 2000-PROCESS-CSV-RECORDS
+001280*     Drives one HR extract row through parsing and onto the
+001290*     swap-request file per iteration.
+001300*================================================================
+001310 2000-PROCESS-CSV-RECORDS.
+001320     PERFORM 2200-PARSE-CSV-RECORD THRU 2200-EXIT.
+001330     PERFORM 2300-WRITE-SWAP-REQUEST THRU 2300-EXIT.
+001340     PERFORM 2100-READ-CSV-RECORD THRU 2100-EXIT.
+001350 2000-EXIT.
+001360     EXIT.
+001370 
+001380*================================================================
+001390* 2100-READ-CSV-RECORD
+001400*================================================================
+001410 2100-READ-CSV-RECORD.
+001420     READ HR-CSV-FILE
+001430         AT END
+001440             SET HL-END-OF-FILE TO TRUE
+001450     END-READ.
+001460 2100-EXIT.
+001470     EXIT.
+001480 
+001490*================================================================
+001500* 2200-PARSE-CSV-RECORD
+001510*     Splits the comma-delimited extract row into account id,
+001520*     old email address, and new email address.
+001530*================================================================
+001540 2200-PARSE-CSV-RECORD.
+001550     MOVE SPACES TO HL-ACCOUNT-ID.
+001560     MOVE SPACES TO HL-OLD-EMAIL-ADDRESS.
+001570     MOVE SPACES TO HL-NEW-EMAIL-ADDRESS.
+001580     UNSTRING HR-CSV-IN-RECORD DELIMITED BY ","
+001590         INTO HL-ACCOUNT-ID
+001600              HL-OLD-EMAIL-ADDRESS
+001610              HL-NEW-EMAIL-ADDRESS.
+001620 2200-EXIT.
+001630     EXIT.
+001640 
+001650*================================================================
+001660* 2300-WRITE-SWAP-REQUEST
+001670*     Assigns the next sequence number and writes the mapped
+001680*     row to the swap-request file EmailValidation reads.
+001690*================================================================
+001700 2300-WRITE-SWAP-REQUEST.
+001710     ADD 1 TO HL-SEQUENCE-NBR.
+001720     MOVE HL-SEQUENCE-NBR TO SR-SEQUENCE-NBR.
+001730     MOVE HL-ACCOUNT-ID TO SR-ACCOUNT-ID.
+001740     MOVE HL-OLD-EMAIL-ADDRESS TO SR-OLD-EMAIL-ADDRESS.
+001750     MOVE HL-NEW-EMAIL-ADDRESS TO SR-NEW-EMAIL-ADDRESS.
+001760     WRITE SWAP-REQUEST-RECORD.
+001770 2300-EXIT.
+001780     EXIT.
+001790 
+001800*================================================================
+001810* 3000-TERMINATE
+001820*================================================================
+001830 3000-TERMINATE.
+001840     CLOSE HR-CSV-FILE.
+001850     CLOSE SWAP-REQUEST-FILE.
+001860 3000-EXIT.
+001870     EXIT.
