@@ -1,35 +1,789 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EmailValidation.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 EMAIL-ADDRESS PIC X(256).
-       01 EMAIL-LENGTH PIC 9(3).
-       01 I PIC 9(3).
-
-       PROCEDURE DIVISION.
-           DISPLAY "Enter an email address: ".
-           ACCEPT EMAIL-ADDRESS.
-
-           MOVE FUNCTION LENGTH(EMAIL-ADDRESS) TO EMAIL-LENGTH.
-
-           PERFORM VARYING I FROM 1 BY 1
-               UNTIL I > EMAIL-LENGTH
-               IF EMAIL-ADDRESS(I:I) IS NUMERIC OR
-                  EMAIL-ADDRESS(I:I) IS ALPHABETIC OR
-                  EMAIL-ADDRESS(I:I) IS "." OR
-                  EMAIL-ADDRESS(I:I) IS "-" OR
-                  EMAIL-ADDRESS(I:I) IS "_"
-               THEN
-                   CONTINUE
-               ELSE
-                   DISPLAY "Invalid Email"
-                   GOBACK
-               END-IF
-           END-PERFORM
-
-           MOVE FUNCTION LOWER-CASE(EMAIL-ADDRESS) TO EMAIL-ADDRESS.
-
-           DISPLAY "Valid Email (Lowercase): " EMAIL-ADDRESS.
-
-           STOP RUN.
+000010*================================================================
+000020* EMAILSWAP.COB
+000030*
+000040* PROGRAM-ID    : EmailValidation
+000050* AUTHOR        : R. MCALLISTER
+000060* INSTALLATION  : DATA LIFECYCLE SERVICES
+000070* DATE-WRITTEN  : 2024-02-11
+000080* DATE-COMPILED :
+000090*
+000100* REMARKS.
+000110*     Validates member email addresses and, once an address is
+000120*     found valid, performs the swap of the new address onto
+000130*     the account on file.
+000140*
+000150* MODIFICATION HISTORY.
+000160*     2024-02-11  RM  Original one-shot ACCEPT version.
+000170*     2026-08-09  RM  Converted to batch mode - reads a
+000180*                     sequential file of addresses instead of
+000190*                     a single terminal ACCEPT, one job run now
+000200*                     validates the whole nightly load.
+000210*     2026-08-09  RM  Added the actual account/email swap - the
+000220*                     input record now carries an account id and
+000230*                     the old/new email pair (SWAP-REQUEST-RECORD
+000240*                     in SWAPREQ.CPY); the account master is
+000250*                     looked up, the old address confirmed, and
+000260*                     only then is the new address written back.
+000270*     2026-08-09  RM  Tightened the character scan to require an
+000280*                     "@" (exactly one, never first or last) and
+000290*                     at least one "." after it - plain character
+000300*                     content was no longer enough to call an
+000310*                     address structurally valid.
+000320*     2026-08-09  RM  Added a lookup against the approved-domain
+000330*                     reference file - a structurally valid
+000340*                     address on an unapproved domain is now a
+000350*                     policy rejection, kept distinct from a
+000360*                     syntax rejection.
+000370*     2026-08-09  RM  Every request's decision is now written to
+000380*                     an audit file (old/new address, accept or
+000390*                     reject, reason, date and time) instead of
+000400*                     only showing up on a DISPLAY line.  Audit
+000410*                     file is opened EXTEND, not OUTPUT, so the
+000420*                     history survives across runs.
+000430*     2026-08-09  RM  Added checkpoint/restart - a checkpoint
+000440*                     record is appended every EV-CHECKPOINT-
+000450*                     INTERVAL records, and on startup any swap
+000460*                     requests at or before the last checkpoint
+000470*                     are skipped instead of reprocessed.
+000480*     2026-08-09  RM  Added duplicate-address reconciliation - a
+000490*                     swap is no longer applied if the requested
+000500*                     new address is already on file under a
+000510*                     different account.  Such requests are routed
+000520*                     to a suspense file for manual review instead
+000530*                     of being applied or silently dropped.
+000540*     2026-08-09  RM  The character scan no longer stops at the
+000550*                     first bad character - every violation in
+000560*                     the address is found before it is marked
+000570*                     invalid.  RETURN-CODE is now set from the
+000580*                     worst outcome seen in the run (0 = all
+000590*                     swaps applied, 4 = policy/duplicate
+000600*                     rejections only, 8 = a hard rejection was
+000610*                     present) so JCL can branch with COND=.
+000620*     2026-08-09  RM  Review fixes - old-email match now compares
+000630*                     case-insensitively; the audit trail records
+000640*                     the normalized address actually applied,
+000650*                     not the raw submission; the checkpoint file
+000660*                     open is now status-checked like every other
+000670*                     file; a failed rewrite in 2800-APPLY-SWAP
+000680*                     now gets its own audit reason and severity
+000690*                     instead of falling into AU-REASON-NONE; the
+000700*                     domain table load now hard-stops instead of
+000710*                     overflowing past 500 entries; and the
+000720*                     duplicate-address check now walks every
+000730*                     account sharing the new address via the
+000740*                     alternate key, not just the first one
+000750*                     returned.
+000760*     2026-08-09  RM  Review fixes - a checkpoint is now honored
+000770*                     only when CK-CHECKPOINT-DATE matches today,
+000780*                     since HRSwapExtract restarts SR-SEQUENCE-NBR
+000790*                     at 1 every run and a stale prior-day
+000800*                     checkpoint was otherwise causing the whole
+000810*                     of a later night's file to be skipped as
+000820*                     already processed; the domain table is now
+000830*                     loaded lower-cased so a DOMAINS entry in
+000840*                     any other case still matches EV-DOMAIN-PART.
+000850*================================================================
+000860 IDENTIFICATION DIVISION.
+000870 PROGRAM-ID. EmailValidation.
+000880 AUTHOR. R. MCALLISTER.
+000890 INSTALLATION. DATA LIFECYCLE SERVICES.
+000900 DATE-WRITTEN. 2024-02-11.
+000910 DATE-COMPILED.
+000920 
+000930 ENVIRONMENT DIVISION.
+000940 INPUT-OUTPUT SECTION.
+000950 FILE-CONTROL.
+000960     SELECT SWAP-REQUEST-FILE ASSIGN TO SWAPIN
+000970         ORGANIZATION IS LINE SEQUENTIAL
+000980         FILE STATUS IS EV-SWAP-IN-STATUS.
+000990 
+001000     SELECT ACCOUNT-MASTER-FILE ASSIGN TO ACCTMAST
+001010         ORGANIZATION IS INDEXED
+001020         ACCESS MODE IS DYNAMIC
+001030         RECORD KEY IS AM-ACCOUNT-ID
+001040         ALTERNATE RECORD KEY IS AM-EMAIL-ADDRESS
+001050             WITH DUPLICATES
+001060         FILE STATUS IS EV-ACCT-MAST-STATUS.
+001070 
+001080     SELECT DOMAIN-FILE ASSIGN TO DOMAINS
+001090         ORGANIZATION IS LINE SEQUENTIAL
+001100         FILE STATUS IS EV-DOMAIN-IN-STATUS.
+001110 
+001120     SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+001130         ORGANIZATION IS LINE SEQUENTIAL
+001140         FILE STATUS IS EV-AUDIT-OUT-STATUS.
+001150 
+001160     SELECT CHECKPOINT-FILE ASSIGN TO CHKPTIO
+001170         ORGANIZATION IS LINE SEQUENTIAL
+001180         FILE STATUS IS EV-CHKPT-STATUS.
+001190 
+001200     SELECT SUSPENSE-FILE ASSIGN TO SUSPOUT
+001210         ORGANIZATION IS LINE SEQUENTIAL
+001220         FILE STATUS IS EV-SUSPENSE-OUT-STATUS.
+001230 
+001240 DATA DIVISION.
+001250 FILE SECTION.
+001260 FD  SWAP-REQUEST-FILE
+001270     RECORDING MODE IS F.
+001280 01  SWAP-REQUEST-IN-RECORD       PIC X(530).
+001290 
+001300 FD  ACCOUNT-MASTER-FILE.
+001310     COPY ACCTMAS.
+001320 
+001330 FD  DOMAIN-FILE.
+001340     COPY DOMREC.
+001350 
+001360 FD  AUDIT-FILE.
+001370     COPY AUDITREC.
+001380 
+001390 FD  CHECKPOINT-FILE.
+001400     COPY CHKPTREC.
+001410 
+001420 FD  SUSPENSE-FILE.
+001430     COPY SUSPREC.
+001440 
+001450 WORKING-STORAGE SECTION.
+001460*----------------------------------------------------------------
+001470* Working fields for EmailValidation - app prefix EV-.
+001480*----------------------------------------------------------------
+001490 77  EV-CHECKPOINT-INTERVAL       PIC 9(05)   VALUE 100.
+001500 77  EV-RECORDS-SINCE-CHECKPOINT  PIC 9(05)   VALUE ZERO.
+001510 77  EV-LAST-CHECKPOINT-SEQ       PIC 9(08)   VALUE ZERO.
+001520 77  EV-JOB-SEVERITY              PIC 9(01)   VALUE ZERO.
+001530 77  EV-THIS-SEVERITY             PIC 9(01)   VALUE ZERO.
+001540 
+001550 COPY SWAPREQ.
+001560 
+001570 01  EMAIL-ADDRESS                PIC X(256).
+001580 01  EMAIL-LENGTH                 PIC 9(03).
+001590 01  I                            PIC 9(03).
+001600 01  J                            PIC 9(03).
+001610 01  EV-AT-COUNT                  PIC 9(03).
+001620 01  EV-AT-POSITION               PIC 9(03).
+001630 01  EV-DOMAIN-START              PIC 9(03).
+001640 01  EV-DOMAIN-LEN                PIC 9(03).
+001650 01  EV-DOMAIN-PART               PIC X(64).
+001660 
+001670 01  EV-DOMAIN-IN-STATUS          PIC X(02).
+001680     88  EV-DOMAIN-IN-OK          VALUE "00".
+001690     88  EV-DOMAIN-IN-EOF         VALUE "10".
+001700 
+001710 01  EV-AUDIT-OUT-STATUS          PIC X(02).
+001720     88  EV-AUDIT-OUT-OK          VALUE "00".
+001730 
+001740 01  EV-CHKPT-STATUS              PIC X(02).
+001750     88  EV-CHKPT-OK              VALUE "00".
+001760     88  EV-CHKPT-EOF             VALUE "10".
+001770 
+001780 01  EV-SUSPENSE-OUT-STATUS       PIC X(02).
+001790     88  EV-SUSPENSE-OUT-OK       VALUE "00".
+001800 
+001810 01  EV-CURRENT-DATE              PIC 9(08).
+001820 01  EV-CURRENT-TIME              PIC 9(08).
+001830 
+001840 01  DM-DOMAIN-TABLE-AREA.
+001850     05  DM-TBL-COUNT             PIC 9(05) VALUE ZERO.
+001860     05  DM-DOMAIN-TABLE OCCURS 1 TO 500 TIMES
+001870             DEPENDING ON DM-TBL-COUNT
+001880             ASCENDING KEY IS DM-TBL-DOMAIN-NAME
+001890             INDEXED BY DM-IDX.
+001900         10  DM-TBL-DOMAIN-NAME   PIC X(64).
+001910 
+001920 01  EV-SWAP-IN-STATUS            PIC X(02).
+001930     88  EV-SWAP-IN-OK            VALUE "00".
+001940     88  EV-SWAP-IN-EOF           VALUE "10".
+001950 
+001960 01  EV-ACCT-MAST-STATUS          PIC X(02).
+001970     88  EV-ACCT-MAST-OK          VALUE "00".
+001980     88  EV-ACCT-MAST-NOTFOUND    VALUE "23".
+001990 
+002000 01  EV-SWITCHES.
+002010     05  EV-EOF-SWITCH            PIC X(01)   VALUE "N".
+002020         88  EV-END-OF-FILE       VALUE "Y".
+002030     05  EV-SYNTAX-SWITCH         PIC X(01)   VALUE "N".
+002040         88  EV-SYNTAX-VALID      VALUE "Y".
+002050     05  EV-ACCOUNT-SWITCH        PIC X(01)   VALUE "N".
+002060         88  EV-ACCOUNT-FOUND     VALUE "Y".
+002070     05  EV-OLD-EMAIL-SWITCH      PIC X(01)   VALUE "N".
+002080         88  EV-OLD-EMAIL-MATCH   VALUE "Y".
+002090     05  EV-DOMAIN-DOT-SWITCH     PIC X(01)   VALUE "N".
+002100         88  EV-DOMAIN-DOT-FOUND  VALUE "Y".
+002110     05  EV-DOMAIN-APPR-SWITCH    PIC X(01)   VALUE "N".
+002120         88  EV-DOMAIN-APPROVED   VALUE "Y".
+002130     05  EV-DOMAIN-EOF-SWITCH     PIC X(01)   VALUE "N".
+002140         88  EV-DOMAIN-END-OF-FILE VALUE "Y".
+002150     05  EV-APPLIED-SWITCH        PIC X(01)   VALUE "N".
+002160         88  EV-SWAP-APPLIED      VALUE "Y".
+002170     05  EV-CHKPT-EOF-SWITCH      PIC X(01)   VALUE "N".
+002180         88  EV-CHKPT-END-OF-FILE VALUE "Y".
+002190     05  EV-DUPLICATE-SWITCH      PIC X(01)   VALUE "N".
+002200         88  EV-DUPLICATE-FOUND   VALUE "Y".
+002210     05  EV-BAD-CHAR-SWITCH       PIC X(01)   VALUE "N".
+002220         88  EV-BAD-CHAR-FOUND    VALUE "Y".
+002230     05  EV-APPLY-FAIL-SWITCH     PIC X(01)   VALUE "N".
+002240         88  EV-APPLY-FAILED      VALUE "Y".
+002250     05  EV-DUP-SCAN-SWITCH       PIC X(01)   VALUE "N".
+002260         88  EV-DUP-SCAN-DONE     VALUE "Y".
+002270 
+002280 PROCEDURE DIVISION.
+002290*================================================================
+002300* 0000-MAINLINE
+002310*================================================================
+002320 0000-MAINLINE.
+002330     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002340     PERFORM 2000-PROCESS-SWAPS THRU 2000-EXIT
+002350         UNTIL EV-END-OF-FILE.
+002360     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+002370     GOBACK.
+002380 
+002390*================================================================
+002400* 1000-INITIALIZE
+002410*================================================================
+002420 1000-INITIALIZE.
+002430     OPEN INPUT SWAP-REQUEST-FILE.
+002440     IF NOT EV-SWAP-IN-OK
+002450         DISPLAY "EMAILVALIDATION - UNABLE TO OPEN SWAPIN, "
+002460             "STATUS = " EV-SWAP-IN-STATUS
+002470         MOVE 16 TO RETURN-CODE
+002480         GOBACK
+002490     END-IF.
+002500 
+002510     OPEN I-O ACCOUNT-MASTER-FILE.
+002520     IF NOT EV-ACCT-MAST-OK
+002530         DISPLAY "EMAILVALIDATION - UNABLE TO OPEN ACCTMAST, "
+002540             "STATUS = " EV-ACCT-MAST-STATUS
+002550         MOVE 16 TO RETURN-CODE
+002560         GOBACK
+002570     END-IF.
+002580 
+002590     OPEN INPUT DOMAIN-FILE.
+002600     IF NOT EV-DOMAIN-IN-OK
+002610         DISPLAY "EMAILVALIDATION - UNABLE TO OPEN DOMAINS, "
+002620             "STATUS = " EV-DOMAIN-IN-STATUS
+002630         MOVE 16 TO RETURN-CODE
+002640         GOBACK
+002650     END-IF.
+002660     PERFORM 1200-LOAD-DOMAIN-TABLE THRU 1200-EXIT.
+002670     CLOSE DOMAIN-FILE.
+002680 
+002690     OPEN EXTEND AUDIT-FILE.
+002700     IF NOT EV-AUDIT-OUT-OK
+002710         DISPLAY "EMAILVALIDATION - UNABLE TO OPEN AUDITOUT, "
+002720             "STATUS = " EV-AUDIT-OUT-STATUS
+002730         MOVE 16 TO RETURN-CODE
+002740         GOBACK
+002750     END-IF.
+002760 
+002770     OPEN EXTEND SUSPENSE-FILE.
+002780     IF NOT EV-SUSPENSE-OUT-OK
+002790         DISPLAY "EMAILVALIDATION - UNABLE TO OPEN SUSPOUT, "
+002800             "STATUS = " EV-SUSPENSE-OUT-STATUS
+002810         MOVE 16 TO RETURN-CODE
+002820         GOBACK
+002830     END-IF.
+002840 
+002850     PERFORM 1300-DETERMINE-RESTART-POINT THRU 1300-EXIT.
+002860 
+002870     PERFORM 2100-READ-SWAP-REQUEST THRU 2100-EXIT.
+002880     PERFORM 1400-SKIP-PROCESSED-RECORD THRU 1400-EXIT
+002890         UNTIL EV-END-OF-FILE
+002900         OR SR-SEQUENCE-NBR > EV-LAST-CHECKPOINT-SEQ.
+002910 1000-EXIT.
+002920     EXIT.
+002930 
+002940*================================================================
+002950* 1300-DETERMINE-RESTART-POINT
+002960*     Reads any existing checkpoint file through to its last
+002970*     record to find the sequence number of the last swap
+002980*     request that completed successfully on a prior run, then
+002990*     reopens the checkpoint file to append further checkpoints.
+003000*     Only checkpoints written earlier today are honored -
+003010*     HRSwapExtract starts SR-SEQUENCE-NBR back at 1 on every
+003020*     run, so a stale checkpoint left over from a prior day's
+003030*     (larger) sequence range would otherwise cause tonight's
+003040*     whole file to be skipped as "already processed."
+003050*================================================================
+003060 1300-DETERMINE-RESTART-POINT.
+003070     ACCEPT EV-CURRENT-DATE FROM DATE YYYYMMDD.
+003080     OPEN INPUT CHECKPOINT-FILE.
+003090     IF EV-CHKPT-OK
+003100         PERFORM 1310-READ-CHECKPOINT THRU 1310-EXIT
+003110         PERFORM 1320-ACCUMULATE-CHECKPOINT THRU 1320-EXIT
+003120             UNTIL EV-CHKPT-END-OF-FILE
+003130         CLOSE CHECKPOINT-FILE
+003140     END-IF.
+003150     MOVE "N" TO EV-CHKPT-EOF-SWITCH.
+003160     OPEN EXTEND CHECKPOINT-FILE.
+003170     IF NOT EV-CHKPT-OK
+003180         DISPLAY "EMAILVALIDATION - UNABLE TO OPEN CHKPTIO, "
+003190             "STATUS = " EV-CHKPT-STATUS
+003200         MOVE 16 TO RETURN-CODE
+003210         GOBACK
+003220     END-IF.
+003230 1300-EXIT.
+003240     EXIT.
+003250 
+003260*================================================================
+003270* 1310-READ-CHECKPOINT
+003280*================================================================
+003290 1310-READ-CHECKPOINT.
+003300     READ CHECKPOINT-FILE
+003310         AT END
+003320             SET EV-CHKPT-END-OF-FILE TO TRUE
+003330     END-READ.
+003340 1310-EXIT.
+003350     EXIT.
+003360 
+003370*================================================================
+003380* 1320-ACCUMULATE-CHECKPOINT
+003390*     A checkpoint only establishes a restart point for the
+003400*     batch that wrote it - one dated before today belongs to an
+003410*     earlier day's sequence range and must not be honored.
+003420*================================================================
+003430 1320-ACCUMULATE-CHECKPOINT.
+003440     IF CK-CHECKPOINT-DATE = EV-CURRENT-DATE
+003450         MOVE CK-LAST-SEQUENCE-NBR TO EV-LAST-CHECKPOINT-SEQ
+003460     END-IF.
+003470     PERFORM 1310-READ-CHECKPOINT THRU 1310-EXIT.
+003480 1320-EXIT.
+003490     EXIT.
+003500 
+003510*================================================================
+003520* 1400-SKIP-PROCESSED-RECORD
+003530*     Discards swap requests already completed on a prior run,
+003540*     per the checkpoint, instead of reprocessing them.
+003550*================================================================
+003560 1400-SKIP-PROCESSED-RECORD.
+003570     PERFORM 2100-READ-SWAP-REQUEST THRU 2100-EXIT.
+003580 1400-EXIT.
+003590     EXIT.
+003600 
+003610*================================================================
+003620* 1200-LOAD-DOMAIN-TABLE
+003630*     Loads the approved-domain reference file into a table
+003640*     that is searched with SEARCH ALL.  The reference file is
+003650*     maintained in ascending domain-name sequence.
+003660*================================================================
+003670 1200-LOAD-DOMAIN-TABLE.
+003680     MOVE "N" TO EV-DOMAIN-EOF-SWITCH.
+003690     PERFORM 1210-READ-DOMAIN THRU 1210-EXIT.
+003700     PERFORM 1220-ADD-DOMAIN-TO-TABLE THRU 1220-EXIT
+003710         UNTIL EV-DOMAIN-END-OF-FILE.
+003720 1200-EXIT.
+003730     EXIT.
+003740 
+003750*================================================================
+003760* 1210-READ-DOMAIN
+003770*================================================================
+003780 1210-READ-DOMAIN.
+003790     READ DOMAIN-FILE
+003800         AT END
+003810             SET EV-DOMAIN-END-OF-FILE TO TRUE
+003820     END-READ.
+003830 1210-EXIT.
+003840     EXIT.
+003850 
+003860*================================================================
+003870* 1220-ADD-DOMAIN-TO-TABLE
+003880*     The table holds at most 500 domains - a reference file that
+003890*     grows past that is a setup error, not something to run past
+003900*     silently.  Entries are folded to lower case here since
+003910*     EV-DOMAIN-PART is always lower case (EMAIL-ADDRESS is
+003920*     lower-cased in 2200-VALIDATE-EMAIL) - a DOMAINS file entry
+003930*     in any other case would otherwise never match via the
+003940*     SEARCH ALL in 2400-CHECK-DOMAIN.
+003950*================================================================
+003960 1220-ADD-DOMAIN-TO-TABLE.
+003970     IF DM-TBL-COUNT >= 500
+003980         DISPLAY "EMAILVALIDATION - DOMAIN FILE EXCEEDS 500 "
+003990             "ENTRIES, TABLE FULL"
+004000         MOVE 16 TO RETURN-CODE
+004010         GOBACK
+004020     END-IF.
+004030     ADD 1 TO DM-TBL-COUNT.
+004040     MOVE FUNCTION LOWER-CASE(DM-DOMAIN-NAME)
+004050         TO DM-TBL-DOMAIN-NAME(DM-TBL-COUNT).
+004060     PERFORM 1210-READ-DOMAIN THRU 1210-EXIT.
+004070 1220-EXIT.
+004080     EXIT.
+004090 
+004100*================================================================
+004110* 2000-PROCESS-SWAPS
+004120*     Drives one swap attempt per input record until the swap
+004130*     request file is exhausted.
+004140*================================================================
+004150 2000-PROCESS-SWAPS.
+004160     MOVE "N" TO EV-SYNTAX-SWITCH.
+004170     MOVE "N" TO EV-DOMAIN-APPR-SWITCH.
+004180     MOVE "N" TO EV-ACCOUNT-SWITCH.
+004190     MOVE "N" TO EV-OLD-EMAIL-SWITCH.
+004200     MOVE "N" TO EV-APPLIED-SWITCH.
+004210     MOVE "N" TO EV-DUPLICATE-SWITCH.
+004220     MOVE "N" TO EV-APPLY-FAIL-SWITCH.
+004230 
+004240     MOVE SR-NEW-EMAIL-ADDRESS TO EMAIL-ADDRESS.
+004250     PERFORM 2200-VALIDATE-EMAIL THRU 2200-EXIT.
+004260 
+004270     IF EV-SYNTAX-VALID
+004280         PERFORM 2400-CHECK-DOMAIN THRU 2400-EXIT
+004290     END-IF.
+004300 
+004310     IF EV-DOMAIN-APPROVED
+004320         PERFORM 2500-LOOKUP-ACCOUNT-MASTER THRU 2500-EXIT
+004330     END-IF.
+004340 
+004350     IF EV-ACCOUNT-FOUND
+004360         PERFORM 2600-CHECK-OLD-EMAIL-MATCH THRU 2600-EXIT
+004370     END-IF.
+004380 
+004390     IF EV-OLD-EMAIL-MATCH
+004400         PERFORM 2700-CHECK-DUPLICATE-EMAIL THRU 2700-EXIT
+004410     END-IF.
+004420 
+004430     IF EV-OLD-EMAIL-MATCH AND NOT EV-DUPLICATE-FOUND
+004440         PERFORM 2800-APPLY-SWAP THRU 2800-EXIT
+004450     END-IF.
+004460 
+004470     IF EV-DUPLICATE-FOUND
+004480         PERFORM 2750-WRITE-SUSPENSE-RECORD THRU 2750-EXIT
+004490     END-IF.
+004500 
+004510     PERFORM 2900-WRITE-AUDIT-RECORD THRU 2900-EXIT.
+004520 
+004530     ADD 1 TO EV-RECORDS-SINCE-CHECKPOINT.
+004540     IF EV-RECORDS-SINCE-CHECKPOINT >= EV-CHECKPOINT-INTERVAL
+004550         PERFORM 2950-WRITE-CHECKPOINT THRU 2950-EXIT
+004560     END-IF.
+004570 
+004580     PERFORM 2100-READ-SWAP-REQUEST THRU 2100-EXIT.
+004590 2000-EXIT.
+004600     EXIT.
+004610 
+004620*================================================================
+004630* 2100-READ-SWAP-REQUEST
+004640*================================================================
+004650 2100-READ-SWAP-REQUEST.
+004660     READ SWAP-REQUEST-FILE INTO SWAP-REQUEST-RECORD
+004670         AT END
+004680             SET EV-END-OF-FILE TO TRUE
+004690     END-READ.
+004700 2100-EXIT.
+004710     EXIT.
+004720 
+004730*================================================================
+004740* 2200-VALIDATE-EMAIL
+004750*     Character-by-character scan - every character must be
+004760*     numeric, alphabetic, ".", "-", "_" or "@".  On top of the
+004770*     character set the address must carry exactly one "@",
+004780*     never as the first or last character, and the part after
+004790*     the "@" must contain at least one ".".  The whole field
+004800*     is scanned before any violation is acted on, so a bad
+004810*     character later in the address is never masked by an
+004820*     earlier exit.
+004830*================================================================
+004840 2200-VALIDATE-EMAIL.
+004850     MOVE FUNCTION LENGTH(FUNCTION TRIM(EMAIL-ADDRESS))
+004860         TO EMAIL-LENGTH.
+004870     MOVE ZERO TO EV-AT-COUNT.
+004880     MOVE ZERO TO EV-AT-POSITION.
+004890     MOVE "N" TO EV-BAD-CHAR-SWITCH.
+004900     MOVE "N" TO EV-DOMAIN-DOT-SWITCH.
+004910 
+004920     PERFORM VARYING I FROM 1 BY 1
+004930         UNTIL I > EMAIL-LENGTH
+004940         IF EMAIL-ADDRESS(I:1) = "@"
+004950             ADD 1 TO EV-AT-COUNT
+004960             MOVE I TO EV-AT-POSITION
+004970         ELSE
+004980             IF EMAIL-ADDRESS(I:1) IS NUMERIC OR
+004990                EMAIL-ADDRESS(I:1) IS ALPHABETIC OR
+005000                EMAIL-ADDRESS(I:1) = "." OR
+005010                EMAIL-ADDRESS(I:1) = "-" OR
+005020                EMAIL-ADDRESS(I:1) = "_"
+005030             THEN
+005040                 CONTINUE
+005050             ELSE
+005060                 SET EV-BAD-CHAR-FOUND TO TRUE
+005070             END-IF
+005080         END-IF
+005090     END-PERFORM.
+005100 
+005110     IF EV-BAD-CHAR-FOUND
+005120         DISPLAY "Invalid Email - Bad Character: "
+005130             SR-ACCOUNT-ID
+005140     END-IF.
+005150 
+005160     IF EV-AT-COUNT NOT = 1
+005170         DISPLAY "Invalid Email - Must Contain One @: "
+005180             SR-ACCOUNT-ID
+005190     ELSE
+005200         IF EV-AT-POSITION = 1 OR EV-AT-POSITION = EMAIL-LENGTH
+005210             DISPLAY "Invalid Email - @ Cannot Be "
+005220                 "First Or Last: " SR-ACCOUNT-ID
+005230         ELSE
+005240             COMPUTE J = EV-AT-POSITION + 1
+005250             PERFORM VARYING J FROM J BY 1
+005260                 UNTIL J > EMAIL-LENGTH
+005270                 IF EMAIL-ADDRESS(J:1) = "."
+005280                     SET EV-DOMAIN-DOT-FOUND TO TRUE
+005290                 END-IF
+005300             END-PERFORM
+005310             IF NOT EV-DOMAIN-DOT-FOUND
+005320                 DISPLAY "Invalid Email - No . After @: "
+005330                     SR-ACCOUNT-ID
+005340             END-IF
+005350         END-IF
+005360     END-IF.
+005370 
+005380     IF NOT EV-BAD-CHAR-FOUND
+005390         AND EV-AT-COUNT = 1
+005400         AND EV-AT-POSITION NOT = 1
+005410         AND EV-AT-POSITION NOT = EMAIL-LENGTH
+005420         AND EV-DOMAIN-DOT-FOUND
+005430         MOVE FUNCTION LOWER-CASE(EMAIL-ADDRESS) TO EMAIL-ADDRESS
+005440         SET EV-SYNTAX-VALID TO TRUE
+005450     END-IF.
+005460 2200-EXIT.
+005470     EXIT.
+005480 
+005490*================================================================
+005500* 2400-CHECK-DOMAIN
+005510*     A structurally valid address must also carry an approved
+005520*     domain.  A miss here is a policy rejection, not a syntax
+005530*     rejection.
+005540*================================================================
+005550 2400-CHECK-DOMAIN.
+005560     COMPUTE EV-DOMAIN-START = EV-AT-POSITION + 1.
+005570     COMPUTE EV-DOMAIN-LEN = EMAIL-LENGTH - EV-AT-POSITION.
+005580     MOVE SPACES TO EV-DOMAIN-PART.
+005590     MOVE EMAIL-ADDRESS(EV-DOMAIN-START : EV-DOMAIN-LEN)
+005600         TO EV-DOMAIN-PART.
+005610 
+005620     SEARCH ALL DM-DOMAIN-TABLE
+005630         AT END
+005640             DISPLAY "Policy Rejection - Domain Not Approved: "
+005650                 SR-ACCOUNT-ID " " EV-DOMAIN-PART
+005660         WHEN DM-TBL-DOMAIN-NAME(DM-IDX) = EV-DOMAIN-PART
+005670             SET EV-DOMAIN-APPROVED TO TRUE
+005680     END-SEARCH.
+005690 2400-EXIT.
+005700     EXIT.
+005710 
+005720*================================================================
+005730* 2500-LOOKUP-ACCOUNT-MASTER
+005740*     Locates the account the swap request is addressed to.
+005750*================================================================
+005760 2500-LOOKUP-ACCOUNT-MASTER.
+005770     MOVE SR-ACCOUNT-ID TO AM-ACCOUNT-ID.
+005780     READ ACCOUNT-MASTER-FILE
+005790         INVALID KEY
+005800             DISPLAY "Account Not Found: " SR-ACCOUNT-ID
+005810             GO TO 2500-EXIT
+005820     END-READ.
+005830     SET EV-ACCOUNT-FOUND TO TRUE.
+005840 2500-EXIT.
+005850     EXIT.
+005860 
+005870*================================================================
+005880* 2600-CHECK-OLD-EMAIL-MATCH
+005890*     The swap only proceeds when the caller's OLD-EMAIL-ADDRESS
+005900*     matches what is actually on file for the account.  The
+005910*     match is case-insensitive - the account on file only ever
+005920*     holds a lower-cased address (2800-APPLY-SWAP normalizes
+005930*     before it writes), but the source system supplying
+005940*     OLD-EMAIL-ADDRESS is not required to have lower-cased it
+005950*     first.
+005960*================================================================
+005970 2600-CHECK-OLD-EMAIL-MATCH.
+005980     IF FUNCTION LOWER-CASE(AM-EMAIL-ADDRESS) =
+005990        FUNCTION LOWER-CASE(SR-OLD-EMAIL-ADDRESS)
+006000         SET EV-OLD-EMAIL-MATCH TO TRUE
+006010     ELSE
+006020         DISPLAY "Old Email Does Not Match On File: "
+006030             SR-ACCOUNT-ID
+006040     END-IF.
+006050 2600-EXIT.
+006060     EXIT.
+006070 
+006080*================================================================
+006090* 2700-CHECK-DUPLICATE-EMAIL
+006100*     The new address must not already be on file under some
+006110*     other account.  The alternate email key allows duplicates,
+006120*     so a single keyed READ only ever sees one of possibly
+006130*     several accounts already holding the address - 2710 walks
+006140*     every matching record via START/READ NEXT until the key no
+006150*     longer matches, so a collision held by any of them is not
+006160*     just whichever one the first READ happened to return.
+006170*================================================================
+006180 2700-CHECK-DUPLICATE-EMAIL.
+006190     MOVE "N" TO EV-DUP-SCAN-SWITCH.
+006200     MOVE EMAIL-ADDRESS TO AM-EMAIL-ADDRESS.
+006210     START ACCOUNT-MASTER-FILE
+006220         KEY IS EQUAL TO AM-EMAIL-ADDRESS
+006230         INVALID KEY
+006240             SET EV-DUP-SCAN-DONE TO TRUE
+006250     END-START.
+006260     PERFORM 2710-SCAN-DUPLICATE-KEY THRU 2710-EXIT
+006270         UNTIL EV-DUP-SCAN-DONE
+006280         OR EV-DUPLICATE-FOUND.
+006290 2700-EXIT.
+006300     EXIT.
+006310 
+006320*================================================================
+006330* 2710-SCAN-DUPLICATE-KEY
+006340*     Reads the next account in alternate-key sequence and checks
+006350*     it while its email address still matches the requested one.
+006360*================================================================
+006370 2710-SCAN-DUPLICATE-KEY.
+006380     READ ACCOUNT-MASTER-FILE NEXT RECORD
+006390         AT END
+006400             SET EV-DUP-SCAN-DONE TO TRUE
+006410     END-READ.
+006420     IF NOT EV-DUP-SCAN-DONE
+006430         IF AM-EMAIL-ADDRESS NOT = EMAIL-ADDRESS
+006440             SET EV-DUP-SCAN-DONE TO TRUE
+006450         ELSE
+006460             IF AM-ACCOUNT-ID NOT = SR-ACCOUNT-ID
+006470                 DISPLAY "Duplicate Address - To Suspense: "
+006480                     SR-ACCOUNT-ID
+006490                 SET EV-DUPLICATE-FOUND TO TRUE
+006500             END-IF
+006510         END-IF
+006520     END-IF.
+006530 2710-EXIT.
+006540     EXIT.
+006550 
+006560*================================================================
+006570* 2750-WRITE-SUSPENSE-RECORD
+006580*     Logs the colliding request for manual review.  At this
+006590*     point AM-ACCOUNT-ID still holds the id of the account
+006600*     that already owns the requested address, from the probe
+006610*     in 2700-CHECK-DUPLICATE-EMAIL.
+006620*================================================================
+006630 2750-WRITE-SUSPENSE-RECORD.
+006640     MOVE SR-SEQUENCE-NBR TO SU-SEQUENCE-NBR.
+006650     MOVE SR-ACCOUNT-ID TO SU-ACCOUNT-ID.
+006660     MOVE SR-OLD-EMAIL-ADDRESS TO SU-OLD-EMAIL-ADDRESS.
+006670     MOVE SR-NEW-EMAIL-ADDRESS TO SU-NEW-EMAIL-ADDRESS.
+006680     MOVE AM-ACCOUNT-ID TO SU-COLLIDING-ACCOUNT-ID.
+006690     ACCEPT SU-SUSPENSE-DATE FROM DATE YYYYMMDD.
+006700     ACCEPT EV-CURRENT-TIME FROM TIME.
+006710     MOVE EV-CURRENT-TIME(1:6) TO SU-SUSPENSE-TIME.
+006720     WRITE SUSPENSE-RECORD.
+006730 2750-EXIT.
+006740     EXIT.
+006750 
+006760*================================================================
+006770* 2800-APPLY-SWAP
+006780*     All checks passed - re-fetch the account by its primary
+006790*     key (the duplicate check in 2700 may have repositioned
+006800*     the record area to a different account) and write the
+006810*     new address back.
+006820*================================================================
+006830 2800-APPLY-SWAP.
+006840     MOVE SR-ACCOUNT-ID TO AM-ACCOUNT-ID.
+006850     READ ACCOUNT-MASTER-FILE
+006860         KEY IS AM-ACCOUNT-ID
+006870         INVALID KEY
+006880             DISPLAY "Rewrite Failed - Account Vanished: "
+006890                 SR-ACCOUNT-ID
+006900             SET EV-APPLY-FAILED TO TRUE
+006910             GO TO 2800-EXIT
+006920     END-READ.
+006930     MOVE EMAIL-ADDRESS TO AM-EMAIL-ADDRESS.
+006940     REWRITE ACCOUNT-MASTER-RECORD
+006950         INVALID KEY
+006960             DISPLAY "Rewrite Failed: " SR-ACCOUNT-ID
+006970             SET EV-APPLY-FAILED TO TRUE
+006980             GO TO 2800-EXIT
+006990     END-REWRITE.
+007000     DISPLAY "Email Swapped: " SR-ACCOUNT-ID " -> " EMAIL-ADDRESS.
+007010     SET EV-SWAP-APPLIED TO TRUE.
+007020 2800-EXIT.
+007030     EXIT.
+007040 
+007050*================================================================
+007060* 2900-WRITE-AUDIT-RECORD
+007070*     Records the decision for this swap request - accepted or
+007080*     rejected, with the reason when rejected - for compliance.
+007090*================================================================
+007100 2900-WRITE-AUDIT-RECORD.
+007110     MOVE SR-SEQUENCE-NBR TO AU-SEQUENCE-NBR.
+007120     MOVE SR-ACCOUNT-ID TO AU-ACCOUNT-ID.
+007130     MOVE SR-OLD-EMAIL-ADDRESS TO AU-OLD-EMAIL-ADDRESS.
+007140     MOVE EMAIL-ADDRESS TO AU-NEW-EMAIL-ADDRESS.
+007150 
+007160     MOVE ZERO TO EV-THIS-SEVERITY.
+007170     IF EV-SWAP-APPLIED
+007180         SET AU-DECISION-ACCEPTED TO TRUE
+007190         SET AU-REASON-NONE TO TRUE
+007200     ELSE
+007210         SET AU-DECISION-REJECTED TO TRUE
+007220         EVALUATE TRUE
+007230             WHEN NOT EV-SYNTAX-VALID
+007240                 SET AU-REASON-BAD-SYNTAX TO TRUE
+007250                 MOVE 8 TO EV-THIS-SEVERITY
+007260             WHEN NOT EV-DOMAIN-APPROVED
+007270                 SET AU-REASON-BAD-DOMAIN TO TRUE
+007280                 MOVE 4 TO EV-THIS-SEVERITY
+007290             WHEN NOT EV-ACCOUNT-FOUND
+007300                 SET AU-REASON-ACCT-NOTFND TO TRUE
+007310                 MOVE 8 TO EV-THIS-SEVERITY
+007320             WHEN NOT EV-OLD-EMAIL-MATCH
+007330                 SET AU-REASON-OLD-MISMATCH TO TRUE
+007340                 MOVE 8 TO EV-THIS-SEVERITY
+007350             WHEN EV-DUPLICATE-FOUND
+007360                 SET AU-REASON-DUPLICATE TO TRUE
+007370                 MOVE 4 TO EV-THIS-SEVERITY
+007380             WHEN EV-APPLY-FAILED
+007390                 SET AU-REASON-APPLY-FAILED TO TRUE
+007400                 MOVE 8 TO EV-THIS-SEVERITY
+007410             WHEN OTHER
+007420                 SET AU-REASON-NONE TO TRUE
+007430         END-EVALUATE
+007440     END-IF.
+007450 
+007460     IF EV-THIS-SEVERITY > EV-JOB-SEVERITY
+007470         MOVE EV-THIS-SEVERITY TO EV-JOB-SEVERITY
+007480     END-IF.
+007490 
+007500     ACCEPT EV-CURRENT-DATE FROM DATE YYYYMMDD.
+007510     ACCEPT EV-CURRENT-TIME FROM TIME.
+007520     MOVE EV-CURRENT-DATE TO AU-DECISION-DATE.
+007530     MOVE EV-CURRENT-TIME(1:6) TO AU-DECISION-TIME.
+007540 
+007550     WRITE AUDIT-RECORD.
+007560 2900-EXIT.
+007570     EXIT.
+007580 
+007590*================================================================
+007600* 2950-WRITE-CHECKPOINT
+007610*     Appends the sequence number of the last record that
+007620*     completed successfully, so a restart after an abend can
+007630*     reposition instead of reprocessing the whole file.
+007640*================================================================
+007650 2950-WRITE-CHECKPOINT.
+007660     MOVE SR-SEQUENCE-NBR TO CK-LAST-SEQUENCE-NBR.
+007670     ACCEPT CK-CHECKPOINT-DATE FROM DATE YYYYMMDD.
+007680     ACCEPT EV-CURRENT-TIME FROM TIME.
+007690     MOVE EV-CURRENT-TIME(1:6) TO CK-CHECKPOINT-TIME.
+007700     WRITE CHECKPOINT-RECORD.
+007710     MOVE ZERO TO EV-RECORDS-SINCE-CHECKPOINT.
+007720 2950-EXIT.
+007730     EXIT.
+007740 
+007750*================================================================
+007760* 3000-TERMINATE
+007770*================================================================
+007780 3000-TERMINATE.
+007790     IF EV-RECORDS-SINCE-CHECKPOINT > 0
+007800         PERFORM 2950-WRITE-CHECKPOINT THRU 2950-EXIT
+007810     END-IF.
+007820     CLOSE SWAP-REQUEST-FILE.
+007830     CLOSE ACCOUNT-MASTER-FILE.
+007840     CLOSE AUDIT-FILE.
+007850     CLOSE CHECKPOINT-FILE.
+007860     CLOSE SUSPENSE-FILE.
+007870     MOVE EV-JOB-SEVERITY TO RETURN-CODE.
+007880 3000-EXIT.
+007890     EXIT.
